@@ -0,0 +1,21 @@
+      *================================================================
+      *COPYBOOK: P02EMPR
+      *PURPOSE : SHARED EMPLOYEE MASTER RECORD LAYOUT FOR EVERY FD/SD
+      *          THAT CARRIES AN EMP-MST-SHAPED RECORD (THE RAW SITE
+      *          EXTRACT FILES, THE MERGE WORK FILE, AND THE SORTED
+      *          MASTER) SO THEY CANNOT DRIFT APART FROM ONE ANOTHER.
+      *          COPY ... REPLACING ==PFX-xxx== BY ==yyy-xxx== AT EACH
+      *          FD TO GIVE THE FIELDS THAT FD'S OWN NAME PREFIX.
+      *----------------------------------------------------------------
+      *MODIFICATION HISTORY:
+      *  2026-08-09  JSJ  FACTORED OUT OF JOHNSON-P2-SORT.COB TO KEEP
+      *                   EMP-MST/EMP-MST-SITE2/EMP-MST-SITE3/SORTED/
+      *                   SRTD-MST FROM DRIFTING OUT OF SYNC.
+      *================================================================
+       01  PFX-REC.
+           03  PFX-DEPT                    PIC 99.
+           03  PFX-ID                      PIC X(4).
+           03  PFX-NAME.
+               05  PFX-LNAME               PIC X(15).
+               05  PFX-FNAME               PIC X(15).
+           03  PFX-QTR-PAY                 PIC 9(5)V99.
