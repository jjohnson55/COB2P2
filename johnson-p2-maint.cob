@@ -0,0 +1,416 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 2   EMP-MST MAINTENANCE (adds/chgs/deletes)  *
+      *AUTHOR  : John Stephen Johnson                                  *
+      *DATE    : 08/09/2026                                            *
+      *ABSTRACT: Applies a keyed transaction file against the current  *
+      *          EMP-MST to produce next quarter's master, plus a      *
+      *          change log of what was added, changed, or removed.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. johnson-p2-maint.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MST  ASSIGN TO 'p02-data-unordered.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAN-FILE ASSIGN TO 'p02-trans.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MST-WRK ASSIGN TO 'johnson-p02-mstwrk.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MST-SRTD ASSIGN TO 'johnson-p02-mstsrtd.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRN-WRK ASSIGN TO 'johnson-p02-trnwrk.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRN-SRTD ASSIGN TO 'johnson-p02-trnsrtd.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-MST ASSIGN TO 'p02-data-nextqtr.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHG-LOG ASSIGN TO 'johnson-p02-maintlog.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MST.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==EMP-REC==
+                              ==PFX-DEPT==    BY ==EMP-DEPT==
+                              ==PFX-ID==      BY ==EMP-ID==
+                              ==PFX-NAME==    BY ==EMP-NAME==
+                              ==PFX-LNAME==   BY ==EMP-LNAME==
+                              ==PFX-FNAME==   BY ==EMP-FNAME==
+                              ==PFX-QTR-PAY== BY ==EMP-QTR-PAY==.
+
+       FD  TRAN-FILE.
+       01  TRAN-REC.
+           03  TRAN-CODE                   PIC X.
+           03  TRAN-DEPT                   PIC 99.
+           03  TRAN-ID                     PIC X(4).
+           03  TRAN-NAME.
+               05  TRAN-LNAME              PIC X(15).
+               05  TRAN-FNAME              PIC X(15).
+           03  TRAN-QTR-PAY                PIC 9(5)V99.
+
+       SD  MST-WRK.
+        01  MWRK-REC.
+           03  MWRK-DEPT                   PIC 99.
+           03  MWRK-ID                     PIC X(4).
+           03  MWRK-NAME.
+               05  MWRK-LNAME              PIC X(15).
+               05  MWRK-FNAME              PIC X(15).
+           03  MWRK-QTR-PAY                PIC 9(5)V99.
+
+       FD  MST-SRTD.
+       01  MSRT-REC.
+           03  MSRT-DEPT                   PIC 99.
+           03  MSRT-ID                     PIC X(4).
+           03  MSRT-NAME.
+               05  MSRT-LNAME              PIC X(15).
+               05  MSRT-FNAME              PIC X(15).
+           03  MSRT-QTR-PAY                PIC 9(5)V99.
+
+       SD  TRN-WRK.
+        01  TWRK-REC.
+           03  TWRK-CODE                   PIC X.
+           03  TWRK-DEPT                   PIC 99.
+           03  TWRK-ID                     PIC X(4).
+           03  TWRK-NAME.
+               05  TWRK-LNAME              PIC X(15).
+               05  TWRK-FNAME              PIC X(15).
+           03  TWRK-QTR-PAY                PIC 9(5)V99.
+
+       FD  TRN-SRTD.
+       01  TSRT-REC.
+           03  TSRT-CODE                   PIC X.
+               88  TSRT-CODE-ADD                       VALUE 'A'.
+               88  TSRT-CODE-CHANGE                     VALUE 'C'.
+               88  TSRT-CODE-DELETE                     VALUE 'D'.
+           03  TSRT-DEPT                   PIC 99.
+           03  TSRT-ID                     PIC X(4).
+           03  TSRT-NAME.
+               05  TSRT-LNAME              PIC X(15).
+               05  TSRT-FNAME              PIC X(15).
+           03  TSRT-QTR-PAY                PIC 9(5)V99.
+
+       FD  NEW-MST.
+       01  NEW-MST-REC.
+           03  NMST-DEPT                   PIC 99.
+           03  NMST-ID                     PIC X(4).
+           03  NMST-NAME.
+               05  NMST-LNAME              PIC X(15).
+               05  NMST-FNAME              PIC X(15).
+           03  NMST-QTR-PAY                PIC 9(5)V99.
+
+       FD  CHG-LOG.
+       01  CHG-LOG-REC                     PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-SYS-DATE.
+           03  WS-SYS-YR.
+               05  WS-SYS-YR-CENTURY       PIC 99.
+               05  WS-SYS-YR-DECADE        PIC 99.
+           03  WS-SYS-MO                   PIC 99.
+           03  WS-SYS-DAY                  PIC 99.
+           03  WS-SYS-HR                   PIC 99.
+           03  WS-SYS-MIN                  PIC 99.
+           03  WS-SYS-SEC                  PIC 99.
+
+       01  WS-FLAGS.
+           03  WS-MST-EOF-FLAG             PIC X       VALUE 'N'.
+               88  MST-EOF                             VALUE 'Y'.
+           03  WS-TRN-EOF-FLAG             PIC X       VALUE 'N'.
+               88  TRN-EOF                             VALUE 'Y'.
+           03  WS-MST-MATCHED-FLAG         PIC X       VALUE 'N'.
+               88  MST-WAS-MATCHED                     VALUE 'Y'.
+
+       01  WS-CUR-KEY                      PIC X(4)    VALUE SPACES.
+
+       01  WS-PEND-REC.
+           03  WS-PEND-EXISTS              PIC X       VALUE 'N'.
+               88  PEND-EXISTS                         VALUE 'Y'.
+           03  WS-PEND-DEPT                PIC 99.
+           03  WS-PEND-ID                  PIC X(4).
+           03  WS-PEND-LNAME               PIC X(15).
+           03  WS-PEND-FNAME               PIC X(15).
+           03  WS-PEND-QTR-PAY             PIC 9(5)V99.
+
+       01  WS-COUNTERS.
+           03  WS-ADD-CTR                  PIC 9999    VALUE ZERO.
+           03  WS-CHG-CTR                  PIC 9999    VALUE ZERO.
+           03  WS-DEL-CTR                  PIC 9999    VALUE ZERO.
+           03  WS-EXCP-CTR                 PIC 9999    VALUE ZERO.
+           03  WS-CARRIED-CTR              PIC 9999    VALUE ZERO.
+
+       01  WS-LOG-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE 'P02-JOHNSON'.
+           03  FILLER      PIC X(42) VALUE
+                   'EMP-MST MAINTENANCE CHANGE LOG'.
+           03  WS-LOG-RPT-DATE-TIME.
+               05  WS-LOG-RPT-MO           PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-LOG-RPT-DAY          PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-LOG-RPT-YR           PIC 9999.
+       01  WS-LOG-BLANK-LN                 PIC X(80) VALUE SPACES.
+       01  WS-LOG-HDG.
+           03  FILLER              PIC X(11) VALUE 'ACTION     '.
+           03  FILLER              PIC X(2)  VALUE 'DT'.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  FILLER              PIC X(4)  VALUE 'ID  '.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  FILLER              PIC X(15) VALUE 'LAST NAME'.
+           03  FILLER              PIC X     VALUE SPACES.
+           03  FILLER              PIC X(15) VALUE 'FIRST NAME'.
+           03  FILLER              PIC X     VALUE SPACES.
+           03  FILLER              PIC X(9)  VALUE 'QTR PAY'.
+       01  WS-LOG-DTL-LN.
+           03  WS-LOG-ACTION               PIC X(11).
+           03  WS-LOG-DEPT                 PIC 99.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  WS-LOG-ID                   PIC X(4).
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  WS-LOG-LNAME                PIC X(15).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-LOG-FNAME                PIC X(15).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-LOG-PAY                  PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(9)    VALUE SPACES.
+       01  WS-LOG-EXCP-LN.
+           03  FILLER                      PIC X(11)   VALUE
+                   'EXCEPTION  '.
+           03  WS-LOG-EXCP-ID              PIC X(4).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-LOG-EXCP-REASON          PIC X(40).
+           03  FILLER                      PIC X(24)   VALUE SPACES.
+       01  WS-LOG-SUMMARY-LN.
+           03  FILLER                      PIC X(9)    VALUE
+                   'ADDED:  '.
+           03  WS-LOG-SUM-ADD              PIC ZZZ9.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  FILLER                      PIC X(9)    VALUE
+                   'CHANGED:'.
+           03  WS-LOG-SUM-CHG              PIC ZZZ9.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  FILLER                      PIC X(9)    VALUE
+                   'DELETED:'.
+           03  WS-LOG-SUM-DEL              PIC ZZZ9.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  FILLER                      PIC X(12)   VALUE
+                   'EXCEPTIONS: '.
+           03  WS-LOG-SUM-EXCP             PIC ZZZ9.
+           03  FILLER                      PIC X(23)   VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           SORT MST-WRK ON ASCENDING KEY MWRK-ID
+               USING EMP-MST
+               GIVING MST-SRTD.
+
+           SORT TRN-WRK ON ASCENDING KEY TWRK-ID
+               USING TRAN-FILE
+               GIVING TRN-SRTD.
+
+           OPEN INPUT  MST-SRTD.
+           OPEN INPUT  TRN-SRTD.
+           OPEN OUTPUT NEW-MST.
+           OPEN OUTPUT CHG-LOG.
+
+           PERFORM 200-UPDATE-MASTER.
+
+           CLOSE MST-SRTD
+                 TRN-SRTD
+                 NEW-MST
+                 CHG-LOG.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-UPDATE-MASTER.
+           PERFORM 300-GET-SYS-DATE-TIME.
+           PERFORM 400-LOG-HEADING.
+           PERFORM 310-READ-MASTER.
+           PERFORM 320-READ-TRANS.
+           PERFORM UNTIL MST-EOF AND TRN-EOF
+               IF MST-EOF
+                   PERFORM 425-APPLY-TRANS-GROUP
+               ELSE
+                   IF TRN-EOF
+                       PERFORM 500-COPY-MASTER
+                   ELSE
+                       IF MSRT-ID < TSRT-ID
+                           PERFORM 500-COPY-MASTER
+                       ELSE
+                           PERFORM 425-APPLY-TRANS-GROUP
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 450-LOG-SUMMARY.
+           DISPLAY 'PROJECT 2 MASTER MAINTENANCE - JOHN STEPHEN ',
+                   'JOHNSON'.
+           DISPLAY 'RECORDS ADDED:    ', WS-ADD-CTR.
+           DISPLAY 'RECORDS CHANGED:  ', WS-CHG-CTR.
+           DISPLAY 'RECORDS DELETED:  ', WS-DEL-CTR.
+           DISPLAY 'EXCEPTIONS:       ', WS-EXCP-CTR.
+           DISPLAY 'UNCHANGED CARRIED FORWARD: ', WS-CARRIED-CTR.
+      *-----------------------------------------------------------------
+       310-READ-MASTER.
+           READ MST-SRTD
+               AT END
+                   MOVE 'Y'                TO   WS-MST-EOF-FLAG
+           END-READ.
+      *-----------------------------------------------------------------
+       320-READ-TRANS.
+           READ TRN-SRTD
+               AT END
+                   MOVE 'Y'                TO   WS-TRN-EOF-FLAG
+           END-READ.
+      *-----------------------------------------------------------------
+       400-LOG-HEADING.
+           MOVE WS-SYS-MO                  TO   WS-LOG-RPT-MO.
+           MOVE WS-SYS-DAY                 TO   WS-LOG-RPT-DAY.
+           MOVE WS-SYS-YR                  TO   WS-LOG-RPT-YR.
+           WRITE CHG-LOG-REC               FROM WS-LOG-TITLE-LN.
+           WRITE CHG-LOG-REC               FROM WS-LOG-BLANK-LN.
+           WRITE CHG-LOG-REC               FROM WS-LOG-HDG.
+      *-----------------------------------------------------------------
+       425-APPLY-TRANS-GROUP.
+           MOVE  TSRT-ID                   TO   WS-CUR-KEY.
+           IF (NOT MST-EOF) AND MSRT-ID = TSRT-ID
+               MOVE  'Y'                   TO   WS-MST-MATCHED-FLAG
+               MOVE  'Y'                   TO   WS-PEND-EXISTS
+               MOVE  MSRT-DEPT             TO   WS-PEND-DEPT
+               MOVE  MSRT-ID               TO   WS-PEND-ID
+               MOVE  MSRT-LNAME            TO   WS-PEND-LNAME
+               MOVE  MSRT-FNAME            TO   WS-PEND-FNAME
+               MOVE  MSRT-QTR-PAY          TO   WS-PEND-QTR-PAY
+           ELSE
+               MOVE  'N'                   TO   WS-MST-MATCHED-FLAG
+               MOVE  'N'                   TO   WS-PEND-EXISTS
+               MOVE  WS-CUR-KEY            TO   WS-PEND-ID
+           END-IF.
+
+           PERFORM 430-APPLY-ONE-TRANS
+               UNTIL TRN-EOF OR TSRT-ID NOT EQUAL WS-CUR-KEY.
+
+           IF PEND-EXISTS
+               MOVE  WS-PEND-DEPT          TO   NMST-DEPT
+               MOVE  WS-PEND-ID            TO   NMST-ID
+               MOVE  WS-PEND-LNAME         TO   NMST-LNAME
+               MOVE  WS-PEND-FNAME         TO   NMST-FNAME
+               MOVE  WS-PEND-QTR-PAY       TO   NMST-QTR-PAY
+               WRITE NEW-MST-REC
+           END-IF.
+
+           IF MST-WAS-MATCHED
+               PERFORM 310-READ-MASTER
+           END-IF.
+      *-----------------------------------------------------------------
+       430-APPLY-ONE-TRANS.
+           IF TSRT-CODE-ADD
+               IF PEND-EXISTS
+                   MOVE 'ADD TRANSACTION FOR EXISTING EMPLOYEE ID'
+                                           TO   WS-LOG-EXCP-REASON
+                   PERFORM 490-LOG-EXCEPTION
+               ELSE
+                   MOVE TSRT-DEPT          TO   WS-PEND-DEPT
+                   MOVE TSRT-ID            TO   WS-PEND-ID
+                   MOVE TSRT-LNAME         TO   WS-PEND-LNAME
+                   MOVE TSRT-FNAME         TO   WS-PEND-FNAME
+                   MOVE TSRT-QTR-PAY       TO   WS-PEND-QTR-PAY
+                   MOVE 'Y'                TO   WS-PEND-EXISTS
+                   PERFORM 460-LOG-ADDED
+               END-IF
+           ELSE
+               IF TSRT-CODE-CHANGE
+                   IF PEND-EXISTS
+                       MOVE TSRT-DEPT      TO   WS-PEND-DEPT
+                       MOVE TSRT-LNAME     TO   WS-PEND-LNAME
+                       MOVE TSRT-FNAME     TO   WS-PEND-FNAME
+                       MOVE TSRT-QTR-PAY   TO   WS-PEND-QTR-PAY
+                       PERFORM 470-LOG-CHANGED
+                   ELSE
+                       MOVE 'NO MATCHING MASTER RECORD FOR TRANS'
+                                           TO   WS-LOG-EXCP-REASON
+                       PERFORM 490-LOG-EXCEPTION
+                   END-IF
+               ELSE
+                   IF TSRT-CODE-DELETE
+                       IF PEND-EXISTS
+                           PERFORM 480-LOG-DELETED
+                           MOVE 'N'        TO   WS-PEND-EXISTS
+                       ELSE
+                           MOVE 'NO MATCHING MASTER RECORD FOR TRANS'
+                                           TO   WS-LOG-EXCP-REASON
+                           PERFORM 490-LOG-EXCEPTION
+                       END-IF
+                   ELSE
+                       MOVE 'UNKNOWN TRANSACTION CODE'
+                                           TO   WS-LOG-EXCP-REASON
+                       PERFORM 490-LOG-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 320-READ-TRANS.
+      *-----------------------------------------------------------------
+       460-LOG-ADDED.
+           ADD   1                         TO   WS-ADD-CTR.
+           MOVE  'ADDED'                   TO   WS-LOG-ACTION.
+           MOVE  WS-PEND-DEPT              TO   WS-LOG-DEPT.
+           MOVE  WS-PEND-ID                TO   WS-LOG-ID.
+           MOVE  WS-PEND-LNAME             TO   WS-LOG-LNAME.
+           MOVE  WS-PEND-FNAME             TO   WS-LOG-FNAME.
+           MOVE  WS-PEND-QTR-PAY           TO   WS-LOG-PAY.
+           WRITE CHG-LOG-REC               FROM WS-LOG-DTL-LN.
+      *-----------------------------------------------------------------
+       470-LOG-CHANGED.
+           ADD   1                         TO   WS-CHG-CTR.
+           MOVE  'CHANGED'                 TO   WS-LOG-ACTION.
+           MOVE  WS-PEND-DEPT              TO   WS-LOG-DEPT.
+           MOVE  WS-PEND-ID                TO   WS-LOG-ID.
+           MOVE  WS-PEND-LNAME             TO   WS-LOG-LNAME.
+           MOVE  WS-PEND-FNAME             TO   WS-LOG-FNAME.
+           MOVE  WS-PEND-QTR-PAY           TO   WS-LOG-PAY.
+           WRITE CHG-LOG-REC               FROM WS-LOG-DTL-LN.
+      *-----------------------------------------------------------------
+       480-LOG-DELETED.
+           ADD   1                         TO   WS-DEL-CTR.
+           MOVE  'DELETED'                 TO   WS-LOG-ACTION.
+           MOVE  WS-PEND-DEPT              TO   WS-LOG-DEPT.
+           MOVE  WS-PEND-ID                TO   WS-LOG-ID.
+           MOVE  WS-PEND-LNAME             TO   WS-LOG-LNAME.
+           MOVE  WS-PEND-FNAME             TO   WS-LOG-FNAME.
+           MOVE  WS-PEND-QTR-PAY           TO   WS-LOG-PAY.
+           WRITE CHG-LOG-REC               FROM WS-LOG-DTL-LN.
+      *-----------------------------------------------------------------
+       490-LOG-EXCEPTION.
+           ADD   1                         TO   WS-EXCP-CTR.
+           MOVE  TSRT-ID                   TO   WS-LOG-EXCP-ID.
+           WRITE CHG-LOG-REC               FROM WS-LOG-EXCP-LN.
+      *-----------------------------------------------------------------
+       500-COPY-MASTER.
+           MOVE  MSRT-DEPT                 TO   NMST-DEPT.
+           MOVE  MSRT-ID                   TO   NMST-ID.
+           MOVE  MSRT-LNAME                TO   NMST-LNAME.
+           MOVE  MSRT-FNAME                TO   NMST-FNAME.
+           MOVE  MSRT-QTR-PAY              TO   NMST-QTR-PAY.
+           WRITE NEW-MST-REC.
+           ADD   1                         TO   WS-CARRIED-CTR.
+           PERFORM 310-READ-MASTER.
+      *-----------------------------------------------------------------
+       450-LOG-SUMMARY.
+           MOVE  WS-ADD-CTR                TO   WS-LOG-SUM-ADD.
+           MOVE  WS-CHG-CTR                TO   WS-LOG-SUM-CHG.
+           MOVE  WS-DEL-CTR                TO   WS-LOG-SUM-DEL.
+           MOVE  WS-EXCP-CTR               TO   WS-LOG-SUM-EXCP.
+           WRITE CHG-LOG-REC               FROM WS-LOG-BLANK-LN.
+           WRITE CHG-LOG-REC               FROM WS-LOG-SUMMARY-LN.
+      *-----------------------------------------------------------------
+       300-GET-SYS-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE      TO   WS-SYS-DATE.
