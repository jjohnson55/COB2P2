@@ -12,36 +12,114 @@
        FILE-CONTROL.
            SELECT EMP-MST ASSIGN TO 'p02-data-unordered.dat'
                           ORGANIZATION IS LINE SEQUENTIAL.
-                          
+
+           SELECT OPTIONAL EMP-MST-SITE2 ASSIGN TO 'p02-data-site2.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EMP-MST-SITE3 ASSIGN TO 'p02-data-site3.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT PR-RPT  ASSIGN TO 'johnson-p02-sort.dat'
                           ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT SORTED  ASSIGN TO 'johnson-p02-sorted.dat'
+           SELECT SORTED  ASSIGN TO 'johnson-p02-sortwrk.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SRTD-MST ASSIGN TO 'johnson-p02-sorted.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCP-RPT ASSIGN TO 'johnson-p02-except.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUP-RPT ASSIGN TO 'johnson-p02-duplicate.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-RPT ASSIGN TO 'johnson-p02-extract.csv'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO 'johnson-p02-audit.log'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT OPTIONAL CF-IN ASSIGN TO 'johnson-p02-cfwd-in.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS WS-CF-FILE-STATUS.
+
+           SELECT CF-OUT ASSIGN TO 'johnson-p02-cfwd-out.dat'
                           ORGANIZATION IS LINE SEQUENTIAL.
-                        
+
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD  EMP-MST.   
-       01  EMP-REC.   
-           03  EMP-DEPT                    PIC 99.
-           03  EMP-ID                      PIC X(4).
-           03  EMP-NAME.
-               05  EMP-LNAME               PIC X(15).
-               05  EMP-FNAME               PIC X(15).
-           03  EMP-QTR-PAY                 PIC 9(5)V99.
-     
+       FD  EMP-MST.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==EMP-REC==
+                              ==PFX-DEPT==    BY ==EMP-DEPT==
+                              ==PFX-ID==      BY ==EMP-ID==
+                              ==PFX-NAME==    BY ==EMP-NAME==
+                              ==PFX-LNAME==   BY ==EMP-LNAME==
+                              ==PFX-FNAME==   BY ==EMP-FNAME==
+                              ==PFX-QTR-PAY== BY ==EMP-QTR-PAY==.
+
+       FD  EMP-MST-SITE2.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==SITE2-REC==
+                              ==PFX-DEPT==    BY ==SITE2-DEPT==
+                              ==PFX-ID==      BY ==SITE2-ID==
+                              ==PFX-NAME==    BY ==SITE2-NAME==
+                              ==PFX-LNAME==   BY ==SITE2-LNAME==
+                              ==PFX-FNAME==   BY ==SITE2-FNAME==
+                              ==PFX-QTR-PAY== BY ==SITE2-QTR-PAY==.
+
+       FD  EMP-MST-SITE3.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==SITE3-REC==
+                              ==PFX-DEPT==    BY ==SITE3-DEPT==
+                              ==PFX-ID==      BY ==SITE3-ID==
+                              ==PFX-NAME==    BY ==SITE3-NAME==
+                              ==PFX-LNAME==   BY ==SITE3-LNAME==
+                              ==PFX-FNAME==   BY ==SITE3-FNAME==
+                              ==PFX-QTR-PAY== BY ==SITE3-QTR-PAY==.
+
        FD  PR-RPT.
        01  PR-RPT-REC                      PIC X(80).
 
-       SD SORTED.
-        01  SEMP-REC.   
-           03  SEMP-DEPT                    PIC 99.
-           03  SEMP-ID                      PIC X(4).
-           03  SEMP-NAME.
-               05  SEMP-LNAME               PIC X(15).
-               05  SEMP-FNAME               PIC X(15).
-           03  SEMP-QTR-PAY                 PIC 9(5)V99.
+       FD  EXCP-RPT.
+       01  EXCP-RPT-REC                    PIC X(80).
+
+       FD  DUP-RPT.
+       01  DUP-RPT-REC                     PIC X(80).
+
+       FD  CSV-RPT.
+       01  CSV-RPT-REC                     PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC                   PIC X(80).
+
+       FD  CF-IN.
+       01  CF-IN-REC.
+           03  CF-IN-DEPT                  PIC 99.
+           03  CF-IN-TOTAL                 PIC 9(6)V99.
+
+       FD  CF-OUT.
+       01  CF-OUT-REC.
+           03  CF-OUT-DEPT                 PIC 99.
+           03  CF-OUT-TOTAL                PIC 9(6)V99.
+
+       FD  SRTD-MST.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==SRTD-REC==
+                              ==PFX-DEPT==    BY ==SRTD-DEPT==
+                              ==PFX-ID==      BY ==SRTD-ID==
+                              ==PFX-NAME==    BY ==SRTD-NAME==
+                              ==PFX-LNAME==   BY ==SRTD-LNAME==
+                              ==PFX-FNAME==   BY ==SRTD-FNAME==
+                              ==PFX-QTR-PAY== BY ==SRTD-QTR-PAY==.
+
+       SD  SORTED.
+       COPY P02EMPREC REPLACING ==PFX-REC==     BY ==SEMP-REC==
+                              ==PFX-DEPT==    BY ==SEMP-DEPT==
+                              ==PFX-ID==      BY ==SEMP-ID==
+                              ==PFX-NAME==    BY ==SEMP-NAME==
+                              ==PFX-LNAME==   BY ==SEMP-LNAME==
+                              ==PFX-FNAME==   BY ==SEMP-FNAME==
+                              ==PFX-QTR-PAY== BY ==SEMP-QTR-PAY==.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-SYS-DATE.
@@ -101,7 +179,11 @@
            03  FILLER                      PIC X(10) VALUE '----------'.
            03  FILLER                      PIC X(10) VALUE SPACES.
        01  WS-DTL-TOT-LN.
-           03  FILLER                      PIC X(49) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+           03  WS-DTL-TOT-DEPT-NUM         PIC 99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-TOT-DEPT-NAME        PIC X(5).
+           03  FILLER                      PIC X(31) VALUE SPACES.
            03  FILLER                      PIC X(10) VALUE 'DEPT TOTAL'.
            03  FILLER                      PIC X     VALUE SPACES.
            03  WS-DTL-TOT                  PIC ZZZ,ZZ9.99.
@@ -111,18 +193,43 @@
            03  FILLER                  PIC X(14) VALUE 'COMPANY TOTAL '.
            03  WS-RPT-GRAND-TOT        PIC ZZZ,ZZ9.99.
            03  FILLER                  PIC X(10) VALUE SPACES.
-           
+       01  WS-DTL-CNT-LN.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  WS-DTL-CNT-DEPT-NUM     PIC 99.
+           03  FILLER                  PIC X     VALUE SPACES.
+           03  WS-DTL-CNT-DEPT-NAME    PIC X(5).
+           03  FILLER                  PIC X(26) VALUE SPACES.
+           03  FILLER                  PIC X(11) VALUE 'EMPLOYEES: '.
+           03  WS-DTL-EMP-CNT          PIC ZZ9.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  FILLER                  PIC X(9)  VALUE 'AVG PAY: '.
+           03  WS-DTL-AVG-PAY          PIC ZZZ,ZZ9.99.
+       01  WS-RPT-GRAND-CNT-LN.
+           03  FILLER                  PIC X(41) VALUE SPACES.
+           03  FILLER                  PIC X(11) VALUE 'HEADCOUNT: '.
+           03  WS-RPT-GRAND-EMP-CNT    PIC ZZZ9.
+           03  FILLER                  PIC X(3)  VALUE SPACES.
+           03  FILLER                  PIC X(9)  VALUE 'AVG PAY: '.
+           03  WS-RPT-GRAND-AVG-PAY    PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(2)  VALUE SPACES.
+
        01  WS-FLAGS.
            03  WS-EOF-FLAG                 PIC X       VALUE 'N'.
                88  EOF                                 VALUE 'Y'.
            03  WS-FIRST-FLAG               PIC X       VALUE 'Y'.
                88  FIRST-REC                           VALUE 'Y'.
+           03  WS-VAR-OVERFLOW-SW          PIC X       VALUE 'N'.
+               88  WS-VAR-OVERFLOW                     VALUE 'Y'.
                
-       01  WS-TOTALS.                           
+       01  WS-TOTALS.
            03  WS-SV-DEPT                  PIC 99      VALUE ZERO.
            03  WS-DEPT-TOT                 PIC 9(6)V99 VALUE ZERO.
            03  WS-GRAND-TOT                PIC 9(6)V99 VALUE ZERO.
            03  WS-REC-CTR                  PIC 9999    VALUE ZERO.
+           03  WS-DEPT-EMP-CTR             PIC 999     VALUE ZERO.
+           03  WS-GRAND-EMP-CTR            PIC 9999    VALUE ZERO.
+           03  WS-DEPT-AVG-PAY             PIC 9(6)V99 VALUE ZERO.
+           03  WS-GRAND-AVG-PAY            PIC 9(6)V99 VALUE ZERO.
            
        01  WS-RUN-DATE-TIME.    
            03  WS-RUN-DATE.
@@ -146,46 +253,276 @@
                05  FILLER                  PIC X(5)    VALUE 'MGMT '.
            03  WS-DEPT-NAME-TABLE  REDEFINES WS-DEPT-NAME-LIST.
                05  WS-DEPT-NAME            PIC X(5)    OCCURS 5 TIMES.
+           03  WS-DEPT-TABLE-MIN           PIC 99      VALUE 01.
+           03  WS-DEPT-TABLE-MAX           PIC 99      VALUE 05.
+
+       01  WS-EDIT-SWITCH                  PIC X       VALUE 'Y'.
+           88  WS-RECORD-OK                            VALUE 'Y'.
+           88  WS-RECORD-BAD                           VALUE 'N'.
+
+       01  WS-DUP-SWITCH                   PIC X       VALUE 'N'.
+           88  WS-DUP-FOUND                            VALUE 'Y'.
+
+       01  WS-EXCP-CTR                     PIC 9999    VALUE ZERO.
+
+       01  WS-EXCP-LN.
+           03  FILLER                      PIC X(5)    VALUE SPACES.
+           03  WS-EXCP-DEPT                PIC 99.
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  WS-EXCP-ID                  PIC X(4).
+           03  FILLER                      PIC X(3)    VALUE SPACES.
+           03  WS-EXCP-LNAME               PIC X(15).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-EXCP-FNAME               PIC X(15).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-EXCP-PAY                 PIC X(9).
+           03  WS-EXCP-PAY-ED   REDEFINES  WS-EXCP-PAY PIC ZZZZZ9.99.
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-EXCP-REASON              PIC X(20).
+
+       01  WS-EXCP-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE 'P02-JOHNSON'.
+           03  FILLER      PIC X(42) VALUE 'EXCEPTION LISTING'.
+           03  WS-EXCP-RPT-DATE-TIME.
+               05  WS-EXCP-RPT-MO          PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-EXCP-RPT-DAY         PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-EXCP-RPT-YR          PIC 9999.
+       01  WS-EXCP-HDG.
+           03  FILLER              PIC X(5)  VALUE SPACES.
+           03  FILLER              PIC X(2)  VALUE 'DT'.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  FILLER              PIC X(4)  VALUE 'ID  '.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  FILLER              PIC X(15) VALUE 'LAST NAME'.
+           03  FILLER              PIC X     VALUE SPACES.
+           03  FILLER              PIC X(15) VALUE 'FIRST NAME'.
+           03  FILLER              PIC X     VALUE SPACES.
+           03  FILLER              PIC X(9)  VALUE 'QTR PAY'.
+           03  FILLER              PIC X     VALUE SPACES.
+           03  FILLER              PIC X(20) VALUE 'REASON'.
+
+       01  WS-DUP-CTR                      PIC 9999    VALUE ZERO.
+       01  WS-DUP-ENTRY-CTR                PIC 9(4)    VALUE ZERO.
+       01  WS-DUP-CHECK-TABLE.
+           03  WS-DUP-ENTRY OCCURS 1 TO 9999 TIMES
+                            DEPENDING ON WS-DUP-ENTRY-CTR
+                            INDEXED BY WS-DUP-IDX.
+               05  WS-DUP-ID               PIC X(4).
+               05  WS-DUP-DEPT             PIC 99.
+               05  WS-DUP-LNAME            PIC X(15).
+               05  WS-DUP-FNAME            PIC X(15).
+               05  WS-DUP-PAY              PIC 9(5)V99.
+
+       01  WS-DUP-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE 'P02-JOHNSON'.
+           03  FILLER      PIC X(42) VALUE 'DUPLICATE EMPLOYEE LISTING'.
+           03  WS-DUP-RPT-DATE-TIME.
+               05  WS-DUP-RPT-MO           PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-DUP-RPT-DAY          PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-DUP-RPT-YR           PIC 9999.
+       01  WS-DUP-HDG-LN.
+           03  FILLER                      PIC X(23) VALUE
+                   'DUPLICATE EMPLOYEE ID '.
+           03  WS-DUP-HDG-ID               PIC X(4).
+           03  FILLER                      PIC X(53) VALUE SPACES.
+       01  WS-DUP-DTL-LN.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+           03  WS-DUP-DTL-DEPT             PIC 99.
+           03  FILLER                      PIC X(3)  VALUE SPACES.
+           03  WS-DUP-DTL-LNAME            PIC X(15).
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DUP-DTL-FNAME            PIC X(15).
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DUP-DTL-PAY              PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(17) VALUE SPACES.
+
+       01  WS-CSV-LN.
+           03  WS-CSV-DEPT                 PIC 99.
+           03  FILLER                      PIC X       VALUE ','.
+           03  WS-CSV-ID                   PIC X(4).
+           03  FILLER                      PIC X       VALUE ','.
+           03  WS-CSV-LNAME                PIC X(15).
+           03  FILLER                      PIC X       VALUE ','.
+           03  WS-CSV-FNAME                PIC X(15).
+           03  FILLER                      PIC X       VALUE ','.
+           03  WS-CSV-PAY                  PIC 9(6).99.
+           03  FILLER                      PIC X(31)   VALUE SPACES.
+
+       01  WS-AUDIT-LN.
+           03  FILLER                      PIC X(4)    VALUE 'RUN '.
+           03  WS-AUDIT-DATE-TIME          PIC X(17).
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  FILLER                      PIC X(9)    VALUE
+                   'RECORDS: '.
+           03  WS-AUDIT-REC-CTR            PIC ZZZ9.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  FILLER                      PIC X(13)   VALUE
+                   'GRAND TOTAL: '.
+           03  WS-AUDIT-GRAND-TOT          PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(19)   VALUE SPACES.
+
+       01  WS-AUDIT-FILE-STATUS            PIC XX      VALUE SPACES.
+           88  WS-AUDIT-FILE-NOT-FOUND                 VALUE '35'.
+
+       01  WS-CF-FILE-STATUS               PIC XX      VALUE SPACES.
+       01  WS-CF-EOF-FLAG                  PIC X       VALUE 'N'.
+           88  CF-EOF                                  VALUE 'Y'.
+
+       01  WS-CF-PRIOR-TOTALS.
+           03  WS-CF-PRIOR-TOTAL           PIC 9(6)V99 VALUE ZERO
+                                            OCCURS 5 TIMES.
+       01  WS-CF-GRAND-PRIOR-TOT           PIC 9(6)V99 VALUE ZERO.
+
+       01  WS-DEPT-TOT-THIS-QTR-TBL.
+           03  WS-DEPT-TOT-THIS-QTR        PIC 9(6)V99 VALUE ZERO
+                                            OCCURS 5 TIMES.
+
+       01  WS-VARIANCE-THRESHOLD           PIC 999     VALUE 010.
+       01  WS-VAR-DEPT-IDX                 PIC 99      VALUE ZERO.
+       01  WS-CF-OUT-IDX                   PIC 99      VALUE ZERO.
+       01  WS-VAR-DOLLAR-CHG               PIC S9(6)V99    VALUE ZERO.
+       01  WS-VAR-RATIO                    PIC S9(3)V9999  VALUE ZERO.
+       01  WS-VAR-PCT-CHG                  PIC S9(5)V99    VALUE ZERO.
+       01  WS-VAR-PCT-ABS                  PIC 9(5)V99     VALUE ZERO.
+
+       01  WS-VAR-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE 'P02-JOHNSON'.
+           03  FILLER      PIC X(42) VALUE
+                   'QTR-OVER-QTR VARIANCE REPORT'.
+           03  WS-VAR-RPT-DATE-TIME.
+               05  WS-VAR-RPT-MO           PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-VAR-RPT-DAY          PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-VAR-RPT-YR           PIC 9999.
+       01  WS-VAR-HDG.
+           03  FILLER              PIC X(5)  VALUE SPACES.
+           03  FILLER              PIC X(11) VALUE 'DEPT'.
+           03  FILLER              PIC X(9)  VALUE 'THIS QTR'.
+           03  FILLER              PIC X(12) VALUE 'LAST QTR'.
+           03  FILLER              PIC X(12) VALUE '$ CHANGE'.
+           03  FILLER              PIC X(9)  VALUE '% CHANGE'.
+           03  FILLER              PIC X(18) VALUE SPACES.
+       01  WS-VAR-DTL-LN.
+           03  FILLER                      PIC X(5)  VALUE SPACES.
+           03  WS-VAR-DTL-DEPT-NUM         PIC 99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-VAR-DTL-DEPT-NAME        PIC X(7).
+           03  WS-VAR-DTL-THIS-QTR         PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-VAR-DTL-LAST-QTR         PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-VAR-DTL-DOLLAR-CHG       PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-VAR-DTL-PCT-CHG          PIC -ZZZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-VAR-DTL-FLAG             PIC X(18).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
-           OPEN INPUT  EMP-MST.
+           MERGE SORTED ON ASCENDING KEY SEMP-DEPT
+                                         SEMP-LNAME
+                                         SEMP-FNAME
+           USING EMP-MST EMP-MST-SITE2 EMP-MST-SITE3
+           GIVING SRTD-MST.
+
+           OPEN INPUT  SRTD-MST.
            OPEN OUTPUT PR-RPT.
-           
+           OPEN OUTPUT EXCP-RPT.
+           OPEN OUTPUT DUP-RPT.
+           OPEN OUTPUT CSV-RPT.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           OPEN OUTPUT CF-OUT.
+
            PERFORM 200-PRT-RPT.
-           
-           SORT SORTED ON ASCENDING KEY EMP-DEPT
-           USING EMP-MST GIVING PR-RPT.
-           
-           
-           CLOSE EMP-MST
-                 PR-RPT.
+
+           CLOSE SRTD-MST
+                 PR-RPT
+                 EXCP-RPT
+                 DUP-RPT
+                 CSV-RPT
+                 AUDIT-LOG
+                 CF-OUT.
            STOP RUN.
       *-----------------------------------------------------------------
-       200-PRT-RPT.    
+       150-LOAD-CARRYFWD.
+           OPEN INPUT CF-IN.
+           PERFORM UNTIL CF-EOF
+               READ CF-IN
+                   AT END
+                       MOVE 'Y' TO WS-CF-EOF-FLAG
+                   NOT AT END
+                       IF CF-IN-DEPT >= WS-DEPT-TABLE-MIN AND
+                          CF-IN-DEPT <= WS-DEPT-TABLE-MAX
+                           MOVE CF-IN-TOTAL TO
+                               WS-CF-PRIOR-TOTAL (CF-IN-DEPT)
+                           ADD CF-IN-TOTAL TO
+                               WS-CF-GRAND-PRIOR-TOT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CF-IN.
+      *-----------------------------------------------------------------
+       200-PRT-RPT.
+           PERFORM 150-LOAD-CARRYFWD.
            PERFORM 300-GET-SYS-DATE-TIME.
            PERFORM 400-RPT-HEADING.
+           PERFORM 420-EXCP-HEADING.
+           PERFORM 440-DUP-HEADING.
            PERFORM UNTIL EOF
-               READ EMP-MST
+               READ SRTD-MST
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                        PERFORM 700-RPT-END
                    NOT AT END
                        ADD 1 TO WS-REC-CTR
-                       IF FIRST-REC
-                           MOVE EMP-DEPT TO WS-SV-DEPT
-                           MOVE 'N'      TO WS-FIRST-FLAG
-                       END-IF
-                       IF EMP-DEPT NOT EQUAL TO WS-SV-DEPT
-                           PERFORM 600-CHG-DEPTS
+                       MOVE SRTD-DEPT          TO EMP-DEPT
+                       MOVE SRTD-ID            TO EMP-ID
+                       MOVE SRTD-LNAME         TO EMP-LNAME
+                       MOVE SRTD-FNAME         TO EMP-FNAME
+                       MOVE SRTD-QTR-PAY       TO EMP-QTR-PAY
+                       PERFORM 225-EDIT-RECORD
+                       IF WS-RECORD-OK
+                           PERFORM 230-CHK-DUP-ID
+                           IF FIRST-REC
+                               MOVE EMP-DEPT TO WS-SV-DEPT
+                               MOVE 'N'      TO WS-FIRST-FLAG
+                           END-IF
+                           IF EMP-DEPT NOT EQUAL TO WS-SV-DEPT
+                               PERFORM 600-CHG-DEPTS
+                           END-IF
+                           IF WS-DUP-FOUND
+                               CONTINUE
+                           ELSE
+                               PERFORM 500-WRITE-DTL
+                           END-IF
+                       ELSE
+                           PERFORM 480-WRITE-EXCP
                        END-IF
-                       PERFORM 500-WRITE-DTL
                END-READ
            END-PERFORM.
-           
+
+           PERFORM 650-VARIANCE-RPT.
+           PERFORM 240-WRITE-AUDIT-LOG.
+
            DISPLAY 'PROJECT 2 SORT - JOHN STEPHEN JOHNSON'.
            DISPLAY 'RECORDS PROCESSED: ', WS-REC-CTR.
+           DISPLAY 'EXCEPTIONS: ', WS-EXCP-CTR.
+           DISPLAY 'DUPLICATE IDS: ', WS-DUP-CTR.
            DISPLAY 'RUN   ', WS-RUN-DATE-TIME.
+      *-----------------------------------------------------------------
+       240-WRITE-AUDIT-LOG.
+           MOVE  WS-RUN-DATE-TIME          TO   WS-AUDIT-DATE-TIME.
+           MOVE  WS-REC-CTR                TO   WS-AUDIT-REC-CTR.
+           MOVE  WS-GRAND-TOT              TO   WS-AUDIT-GRAND-TOT.
+           WRITE AUDIT-LOG-REC             FROM WS-AUDIT-LN.
       *-----------------------------------------------------------------
        300-GET-SYS-DATE-TIME.
            MOVE FUNCTION CURRENT-DATE      TO   WS-SYS-DATE.
@@ -199,10 +536,94 @@
            MOVE WS-SYS-MIN                 TO   WS-RUN-MIN.
       *-----------------------------------------------------------------
        400-RPT-HEADING.
-           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN. 
+           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN.
            WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
            WRITE PR-RPT-REC                FROM WS-DTL-HDG.
            WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+      *-----------------------------------------------------------------
+       420-EXCP-HEADING.
+           MOVE WS-RPT-MO                  TO   WS-EXCP-RPT-MO.
+           MOVE WS-RPT-DAY                 TO   WS-EXCP-RPT-DAY.
+           MOVE WS-RPT-YR                  TO   WS-EXCP-RPT-YR.
+           WRITE EXCP-RPT-REC              FROM WS-EXCP-TITLE-LN.
+           WRITE EXCP-RPT-REC              FROM WS-RPT-BLANK-LN.
+           WRITE EXCP-RPT-REC              FROM WS-EXCP-HDG.
+      *-----------------------------------------------------------------
+       440-DUP-HEADING.
+           MOVE WS-RPT-MO                  TO   WS-DUP-RPT-MO.
+           MOVE WS-RPT-DAY                 TO   WS-DUP-RPT-DAY.
+           MOVE WS-RPT-YR                  TO   WS-DUP-RPT-YR.
+           WRITE DUP-RPT-REC               FROM WS-DUP-TITLE-LN.
+           WRITE DUP-RPT-REC               FROM WS-RPT-BLANK-LN.
+      *-----------------------------------------------------------------
+       225-EDIT-RECORD.
+           MOVE 'Y'                        TO   WS-EDIT-SWITCH.
+           IF EMP-DEPT < WS-DEPT-TABLE-MIN OR
+              EMP-DEPT > WS-DEPT-TABLE-MAX
+               MOVE 'N'                    TO   WS-EDIT-SWITCH
+               MOVE 'INVALID DEPT CODE'    TO   WS-EXCP-REASON
+           ELSE IF EMP-QTR-PAY NOT NUMERIC
+               MOVE 'N'                    TO   WS-EDIT-SWITCH
+               MOVE 'NON-NUMERIC QTR PAY'  TO   WS-EXCP-REASON
+           ELSE IF EMP-QTR-PAY < ZERO
+               MOVE 'N'                    TO   WS-EDIT-SWITCH
+               MOVE 'NEGATIVE QTR PAY'     TO   WS-EXCP-REASON
+           ELSE IF EMP-ID = SPACES
+               MOVE 'N'                    TO   WS-EDIT-SWITCH
+               MOVE 'BLANK EMPLOYEE ID'    TO   WS-EXCP-REASON
+           ELSE IF EMP-LNAME = SPACES
+               MOVE 'N'                    TO   WS-EDIT-SWITCH
+               MOVE 'BLANK LAST NAME'      TO   WS-EXCP-REASON
+           END-IF.
+      *-----------------------------------------------------------------
+       480-WRITE-EXCP.
+           ADD   1                         TO   WS-EXCP-CTR.
+           MOVE  EMP-DEPT                  TO   WS-EXCP-DEPT.
+           MOVE  EMP-ID                    TO   WS-EXCP-ID.
+           MOVE  EMP-LNAME                 TO   WS-EXCP-LNAME.
+           MOVE  EMP-FNAME                 TO   WS-EXCP-FNAME.
+           IF EMP-QTR-PAY NUMERIC
+               MOVE  EMP-QTR-PAY           TO   WS-EXCP-PAY-ED
+           ELSE
+               MOVE  EMP-QTR-PAY           TO   WS-EXCP-PAY
+           END-IF.
+           WRITE EXCP-RPT-REC              FROM WS-EXCP-LN.
+      *-----------------------------------------------------------------
+       230-CHK-DUP-ID.
+           MOVE 'N'                        TO   WS-DUP-SWITCH.
+           IF WS-DUP-ENTRY-CTR > ZERO
+               SET WS-DUP-IDX              TO   1
+               SEARCH WS-DUP-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DUP-ID (WS-DUP-IDX) = EMP-ID
+                       MOVE 'Y'            TO   WS-DUP-SWITCH
+                       PERFORM 485-WRITE-DUP
+               END-SEARCH
+           END-IF.
+           ADD   1                TO   WS-DUP-ENTRY-CTR.
+           SET   WS-DUP-IDX       TO   WS-DUP-ENTRY-CTR.
+           MOVE  EMP-ID           TO   WS-DUP-ID    (WS-DUP-IDX).
+           MOVE  EMP-DEPT         TO   WS-DUP-DEPT  (WS-DUP-IDX).
+           MOVE  EMP-LNAME        TO   WS-DUP-LNAME (WS-DUP-IDX).
+           MOVE  EMP-FNAME        TO   WS-DUP-FNAME (WS-DUP-IDX).
+           MOVE  EMP-QTR-PAY      TO   WS-DUP-PAY   (WS-DUP-IDX).
+      *-----------------------------------------------------------------
+       485-WRITE-DUP.
+           ADD   1                         TO   WS-DUP-CTR.
+           MOVE  EMP-ID                    TO   WS-DUP-HDG-ID.
+           WRITE DUP-RPT-REC               FROM WS-DUP-HDG-LN.
+           MOVE  WS-DUP-DEPT (WS-DUP-IDX)  TO   WS-DUP-DTL-DEPT.
+           MOVE  WS-DUP-LNAME (WS-DUP-IDX) TO   WS-DUP-DTL-LNAME.
+           MOVE  WS-DUP-FNAME (WS-DUP-IDX) TO   WS-DUP-DTL-FNAME.
+           MOVE  WS-DUP-PAY (WS-DUP-IDX)   TO   WS-DUP-DTL-PAY.
+           WRITE DUP-RPT-REC               FROM WS-DUP-DTL-LN.
+           MOVE  EMP-DEPT                  TO   WS-DUP-DTL-DEPT.
+           MOVE  EMP-LNAME                 TO   WS-DUP-DTL-LNAME.
+           MOVE  EMP-FNAME                 TO   WS-DUP-DTL-FNAME.
+           MOVE  EMP-QTR-PAY               TO   WS-DUP-DTL-PAY.
+           WRITE DUP-RPT-REC               FROM WS-DUP-DTL-LN.
+           WRITE DUP-RPT-REC               FROM WS-RPT-BLANK-LN.
       *-----------------------------------------------------------------
        500-WRITE-DTL.
            MOVE  EMP-DEPT                  TO   WS-DTL-DEPT-NUM.
@@ -213,20 +634,172 @@
            MOVE  EMP-QTR-PAY               TO   WS-DTL-PAY              
            WRITE PR-RPT-REC                FROM WS-DTL-LN.
            ADD   EMP-QTR-PAY               TO   WS-DEPT-TOT.
+           ADD   1                         TO   WS-DEPT-EMP-CTR.
+           MOVE  EMP-DEPT                  TO   WS-CSV-DEPT.
+           MOVE  EMP-ID                    TO   WS-CSV-ID.
+           MOVE  EMP-LNAME                 TO   WS-CSV-LNAME.
+           MOVE  EMP-FNAME                 TO   WS-CSV-FNAME.
+           MOVE  EMP-QTR-PAY               TO   WS-CSV-PAY.
+           WRITE  CSV-RPT-REC              FROM WS-CSV-LN.
       *-----------------------------------------------------------------
        600-CHG-DEPTS.
            WRITE PR-RPT-REC                FROM WS-DTL-TOT-DASH.
+           MOVE  WS-SV-DEPT                TO   WS-DTL-TOT-DEPT-NUM.
+           MOVE  WS-DEPT-NAME (WS-SV-DEPT) TO   WS-DTL-TOT-DEPT-NAME.
            MOVE  WS-DEPT-TOT               TO   WS-DTL-TOT.
            WRITE PR-RPT-REC                FROM WS-DTL-TOT-LN.
+           IF WS-DEPT-EMP-CTR > ZERO
+               DIVIDE WS-DEPT-TOT BY WS-DEPT-EMP-CTR
+                   GIVING WS-DEPT-AVG-PAY ROUNDED
+           ELSE
+               MOVE ZERO                   TO   WS-DEPT-AVG-PAY
+           END-IF.
+           MOVE  WS-SV-DEPT                TO   WS-DTL-CNT-DEPT-NUM.
+           MOVE  WS-DEPT-NAME (WS-SV-DEPT) TO   WS-DTL-CNT-DEPT-NAME.
+           MOVE  WS-DEPT-EMP-CTR           TO   WS-DTL-EMP-CNT.
+           MOVE  WS-DEPT-AVG-PAY           TO   WS-DTL-AVG-PAY.
+           WRITE PR-RPT-REC                FROM WS-DTL-CNT-LN.
            WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           MOVE  WS-DEPT-TOT               TO
+                 WS-DEPT-TOT-THIS-QTR (WS-SV-DEPT).
            MOVE  EMP-DEPT                  TO   WS-SV-DEPT.
            ADD   WS-DEPT-TOT               TO   WS-GRAND-TOT.
+           ADD   WS-DEPT-EMP-CTR           TO   WS-GRAND-EMP-CTR.
            MOVE  ZERO                      TO   WS-DEPT-TOT.
+           MOVE  ZERO                      TO   WS-DEPT-EMP-CTR.
+      *-----------------------------------------------------------------
+       680-WRITE-CF-OUT.
+           MOVE  WS-CF-OUT-IDX             TO   CF-OUT-DEPT.
+           MOVE  WS-DEPT-TOT-THIS-QTR (WS-CF-OUT-IDX) TO CF-OUT-TOTAL.
+           WRITE CF-OUT-REC.
       *-----------------------------------------------------------------
        700-RPT-END.
            PERFORM 600-CHG-DEPTS.
            WRITE   PR-RPT-REC              FROM SPACES.
            MOVE    WS-GRAND-TOT            TO   WS-RPT-GRAND-TOT.
            WRITE   PR-RPT-REC              FROM WS-RPT-GRAND-TOT-LN.
+           IF WS-GRAND-EMP-CTR > ZERO
+               DIVIDE WS-GRAND-TOT BY WS-GRAND-EMP-CTR
+                   GIVING WS-GRAND-AVG-PAY ROUNDED
+           ELSE
+               MOVE ZERO                   TO   WS-GRAND-AVG-PAY
+           END-IF.
+           MOVE    WS-GRAND-EMP-CTR        TO   WS-RPT-GRAND-EMP-CNT.
+           MOVE    WS-GRAND-AVG-PAY        TO   WS-RPT-GRAND-AVG-PAY.
+           WRITE   PR-RPT-REC              FROM WS-RPT-GRAND-CNT-LN.
+           PERFORM 680-WRITE-CF-OUT
+               VARYING WS-CF-OUT-IDX FROM WS-DEPT-TABLE-MIN BY 1
+               UNTIL WS-CF-OUT-IDX > WS-DEPT-TABLE-MAX.
+      *-----------------------------------------------------------------
+       650-VARIANCE-RPT.
+           MOVE  WS-RPT-MO                 TO   WS-VAR-RPT-MO.
+           MOVE  WS-RPT-DAY                TO   WS-VAR-RPT-DAY.
+           MOVE  WS-RPT-YR                 TO   WS-VAR-RPT-YR.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC                FROM WS-VAR-TITLE-LN.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC                FROM WS-VAR-HDG.
+           PERFORM 660-PRT-DEPT-VARIANCE
+               VARYING WS-VAR-DEPT-IDX FROM WS-DEPT-TABLE-MIN BY 1
+               UNTIL WS-VAR-DEPT-IDX > WS-DEPT-TABLE-MAX.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           PERFORM 670-PRT-COMPANY-VARIANCE.
+      *-----------------------------------------------------------------
+       660-PRT-DEPT-VARIANCE.
+           SUBTRACT WS-CF-PRIOR-TOTAL (WS-VAR-DEPT-IDX) FROM
+                    WS-DEPT-TOT-THIS-QTR (WS-VAR-DEPT-IDX)
+                    GIVING WS-VAR-DOLLAR-CHG.
+           MOVE  SPACES                    TO   WS-VAR-DTL-FLAG.
+           MOVE  'N'                       TO   WS-VAR-OVERFLOW-SW.
+           IF WS-CF-PRIOR-TOTAL (WS-VAR-DEPT-IDX) > ZERO
+               DIVIDE WS-VAR-DOLLAR-CHG BY
+                      WS-CF-PRIOR-TOTAL (WS-VAR-DEPT-IDX)
+                      GIVING WS-VAR-RATIO ROUNDED
+                   ON SIZE ERROR
+                       MOVE 'Y'            TO   WS-VAR-OVERFLOW-SW
+               END-DIVIDE
+               IF NOT WS-VAR-OVERFLOW
+                   MULTIPLY WS-VAR-RATIO BY 100 GIVING WS-VAR-PCT-CHG
+                       ON SIZE ERROR
+                           MOVE 'Y'        TO   WS-VAR-OVERFLOW-SW
+                   END-MULTIPLY
+               END-IF
+               IF WS-VAR-OVERFLOW
+                   IF WS-VAR-DOLLAR-CHG < ZERO
+                       MOVE -99999.99      TO   WS-VAR-PCT-CHG
+                   ELSE
+                       MOVE 99999.99       TO   WS-VAR-PCT-CHG
+                   END-IF
+                   MOVE 99999.99           TO   WS-VAR-PCT-ABS
+                   MOVE '**OVER THRESHOLD**' TO WS-VAR-DTL-FLAG
+               ELSE
+                   IF WS-VAR-PCT-CHG < ZERO
+                       MULTIPLY WS-VAR-PCT-CHG BY -1
+                           GIVING WS-VAR-PCT-ABS
+                   ELSE
+                       MOVE WS-VAR-PCT-CHG TO   WS-VAR-PCT-ABS
+                   END-IF
+                   IF WS-VAR-PCT-ABS > WS-VARIANCE-THRESHOLD
+                       MOVE '**OVER THRESHOLD**' TO WS-VAR-DTL-FLAG
+                   END-IF
+               END-IF
+           ELSE
+               MOVE  ZERO                  TO   WS-VAR-PCT-CHG
+           END-IF.
+           MOVE  WS-VAR-DEPT-IDX           TO   WS-VAR-DTL-DEPT-NUM.
+           MOVE  WS-DEPT-NAME (WS-VAR-DEPT-IDX) TO WS-VAR-DTL-DEPT-NAME.
+           MOVE  WS-DEPT-TOT-THIS-QTR (WS-VAR-DEPT-IDX) TO
+                 WS-VAR-DTL-THIS-QTR.
+           MOVE  WS-CF-PRIOR-TOTAL (WS-VAR-DEPT-IDX) TO
+                 WS-VAR-DTL-LAST-QTR.
+           MOVE  WS-VAR-DOLLAR-CHG         TO   WS-VAR-DTL-DOLLAR-CHG.
+           MOVE  WS-VAR-PCT-CHG            TO   WS-VAR-DTL-PCT-CHG.
+           WRITE PR-RPT-REC                FROM WS-VAR-DTL-LN.
+      *-----------------------------------------------------------------
+       670-PRT-COMPANY-VARIANCE.
+           SUBTRACT WS-CF-GRAND-PRIOR-TOT FROM WS-GRAND-TOT
+                    GIVING WS-VAR-DOLLAR-CHG.
+           MOVE  SPACES                    TO   WS-VAR-DTL-FLAG.
+           MOVE  'N'                       TO   WS-VAR-OVERFLOW-SW.
+           IF WS-CF-GRAND-PRIOR-TOT > ZERO
+               DIVIDE WS-VAR-DOLLAR-CHG BY WS-CF-GRAND-PRIOR-TOT
+                      GIVING WS-VAR-RATIO ROUNDED
+                   ON SIZE ERROR
+                       MOVE 'Y'            TO   WS-VAR-OVERFLOW-SW
+               END-DIVIDE
+               IF NOT WS-VAR-OVERFLOW
+                   MULTIPLY WS-VAR-RATIO BY 100 GIVING WS-VAR-PCT-CHG
+                       ON SIZE ERROR
+                           MOVE 'Y'        TO   WS-VAR-OVERFLOW-SW
+                   END-MULTIPLY
+               END-IF
+               IF WS-VAR-OVERFLOW
+                   IF WS-VAR-DOLLAR-CHG < ZERO
+                       MOVE -99999.99      TO   WS-VAR-PCT-CHG
+                   ELSE
+                       MOVE 99999.99       TO   WS-VAR-PCT-CHG
+                   END-IF
+                   MOVE 99999.99           TO   WS-VAR-PCT-ABS
+                   MOVE '**OVER THRESHOLD**' TO WS-VAR-DTL-FLAG
+               ELSE
+                   IF WS-VAR-PCT-CHG < ZERO
+                       MULTIPLY WS-VAR-PCT-CHG BY -1
+                           GIVING WS-VAR-PCT-ABS
+                   ELSE
+                       MOVE WS-VAR-PCT-CHG TO   WS-VAR-PCT-ABS
+                   END-IF
+                   IF WS-VAR-PCT-ABS > WS-VARIANCE-THRESHOLD
+                       MOVE '**OVER THRESHOLD**' TO WS-VAR-DTL-FLAG
+                   END-IF
+               END-IF
+           ELSE
+               MOVE  ZERO                  TO   WS-VAR-PCT-CHG
+           END-IF.
+           MOVE  ZERO                      TO   WS-VAR-DTL-DEPT-NUM.
+           MOVE  'CO.'                     TO   WS-VAR-DTL-DEPT-NAME.
+           MOVE  WS-GRAND-TOT              TO   WS-VAR-DTL-THIS-QTR.
+           MOVE  WS-CF-GRAND-PRIOR-TOT     TO   WS-VAR-DTL-LAST-QTR.
+           MOVE  WS-VAR-DOLLAR-CHG         TO   WS-VAR-DTL-DOLLAR-CHG.
+           MOVE  WS-VAR-PCT-CHG            TO   WS-VAR-DTL-PCT-CHG.
+           WRITE PR-RPT-REC                FROM WS-VAR-DTL-LN.
       *-----------------------------------------------------------------
-       
\ No newline at end of file
